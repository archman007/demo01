@@ -0,0 +1,54 @@
+*****************************************************************
+*        DL100M1 - ONLINE ENTRY SCREEN FOR THE C000001/C000002
+*                  PROMPT-AND-DISPLAY PAIR.  PAINTS ONE MAP,
+*                  DL100A, WITH AN INPUT FIELD FOR THE STRING
+*                  THE OPERATOR TYPES AND AN OUTPUT FIELD FOR
+*                  WHAT COMES BACK ONCE IT HAS BEEN VALIDATED
+*                  AND LOGGED.
+*****************************************************************
+DL100M1  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+DL100A   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='DL100 ENTRY SCREEN'
+*
+         DFHMDF POS=(03,01),                                          X
+               LENGTH=38,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='ENTER A STRING (UP TO 50 CHARACTERS):'
+*
+INPFLD   DFHMDF POS=(04,01),                                          X
+               LENGTH=50,                                             X
+               ATTRB=(UNPROT,IC),                                     X
+               PICOUT='X(50)'
+*
+         DFHMDF POS=(06,01),                                          X
+               LENGTH=07,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='RESULT:'
+*
+ECHOFLD  DFHMDF POS=(06,09),                                          X
+               LENGTH=50,                                             X
+               ATTRB=(PROT,NORM)
+*
+MSGFLD   DFHMDF POS=(08,01),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,01),                                          X
+               LENGTH=44,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PF3=END  ENTER=SUBMIT'
+*
+         DFHMSD TYPE=FINAL
+         END
