@@ -0,0 +1,7 @@
+      * Startup control-file layout - lets operations change the
+      * default greeting and the substitute text for a run without
+      * a recompile.
+       01  PARMFILE-RECORD.
+           05  PARM-DEFAULT-GREETING   PIC X(100).
+           05  PARM-SUBSTITUTE-CODE    PIC X(08).
+           05  PARM-SUBSTITUTE-TEXT    PIC X(84).
