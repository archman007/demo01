@@ -0,0 +1,9 @@
+      * Before/after change-history record - written whenever a field
+      * is overwritten so there is a durable record of what it held
+      * before and after the change.
+       01  CHGLOG-RECORD.
+           05  CHG-BEFORE-VALUE        PIC X(100).
+           05  CHG-AFTER-VALUE         PIC X(100).
+           05  CHG-CHANGE-DATE         PIC X(08).
+           05  CHG-CHANGE-TIME         PIC X(08).
+           05  CHG-PROGRAM             PIC X(08).
