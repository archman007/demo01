@@ -0,0 +1,5 @@
+      * Common 100-byte string-to-display record layout, shared by
+      * MainProgram, c000001, c000002 and c000003 so the field only
+      * has to change in one place if it ever needs to grow or pick
+      * up sub-fields.
+       01  :STR-FIELD:                PIC X(100) :STR-VALUE:.
