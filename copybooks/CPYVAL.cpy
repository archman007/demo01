@@ -0,0 +1,5 @@
+      * Reference/master file of valid entry codes checked by
+      * c000001 before an entered value is handed back to its
+      * caller.
+       01  REFFILE-RECORD.
+           05  REF-CODE                PIC X(50).
