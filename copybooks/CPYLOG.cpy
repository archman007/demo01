@@ -0,0 +1,9 @@
+      * Transaction log record - one entry per string handled by
+      * c000002, written to TRANLOG so a shift's worth of activity
+      * can be reviewed after the console scrollback is gone.
+       01  TRANLOG-RECORD.
+           05  TL-STRING-VALUE         PIC X(100).
+           05  TL-LOG-DATE             PIC X(08).
+           05  TL-LOG-TIME             PIC X(08).
+           05  TL-CALLER-PROGRAM       PIC X(08).
+           05  TL-CALLER-PARAGRAPH     PIC X(30).
