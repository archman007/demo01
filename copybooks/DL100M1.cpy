@@ -0,0 +1,30 @@
+      * Symbolic map for the DL100A screen (mapset DL100M1), as
+      * produced by BMS assembly of bms/DL100M1.bms.  The generated
+      * symbolic map is checked in alongside the .bms source and
+      * hand-maintained here whenever the map changes.
+       01  DL100AI.
+           05  FILLER                PIC X(12).
+           05  INPFLDL               PIC S9(4) COMP.
+           05  INPFLDF               PIC X.
+           05  FILLER REDEFINES INPFLDF.
+               10  INPFLDA           PIC X.
+           05  INPFLDI               PIC X(50).
+           05  ECHOFLDL              PIC S9(4) COMP.
+           05  ECHOFLDF              PIC X.
+           05  FILLER REDEFINES ECHOFLDF.
+               10  ECHOFLDA          PIC X.
+           05  ECHOFLDI              PIC X(50).
+           05  MSGFLDL               PIC S9(4) COMP.
+           05  MSGFLDF               PIC X.
+           05  FILLER REDEFINES MSGFLDF.
+               10  MSGFLDA           PIC X.
+           05  MSGFLDI               PIC X(79).
+
+       01  DL100AO REDEFINES DL100AI.
+           05  FILLER                PIC X(12).
+           05  FILLER                PIC X(03).
+           05  INPFLDO               PIC X(50).
+           05  FILLER                PIC X(03).
+           05  ECHOFLDO              PIC X(50).
+           05  FILLER                PIC X(03).
+           05  MSGFLDO               PIC X(79).
