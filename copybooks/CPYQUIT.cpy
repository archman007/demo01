@@ -0,0 +1,8 @@
+      * Recognized quit keywords for the c000001/c000003 console
+      * dialog.  The candidate entry is trimmed and upper-cased
+      * before it is moved here, so "Q", " q", "quit", "Exit", etc.
+      * all end the job the same way instead of only an exact
+      * lowercase "q" doing so.
+       01  QUIT-CHECK-FIELD          PIC X(05).
+           88  QUIT-KEYWORD-ENTERED           VALUES 'Q', 'QUIT',
+                                               'EXIT', 'END'.
