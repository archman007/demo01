@@ -8,14 +8,100 @@
       *
       *
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHGLOG-FILE ASSIGN TO "CHGLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MP-CHGLOG-STATUS.
+           SELECT PARMFILE-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MP-PARMFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHGLOG-FILE
+           RECORDING MODE IS F.
+           COPY CPYCHG.
+
+       FD  PARMFILE-FILE
+           RECORDING MODE IS F.
+           COPY CPYPARM.
+
        WORKING-STORAGE SECTION.
-       01  STRING-TO-DISPLAY PIC X(100) VALUE 'Hello, COBOL!'.
-       01  rstd redefines STRING-TO-DISPLAY.
-           05  rstd-fld PIC x(100).
+       COPY CPYSTR
+           REPLACING ==:STR-FIELD:== BY ==STRING-TO-DISPLAY==,
+                     ==:STR-VALUE:== BY ==VALUE 'Hello, COBOL!'==.
+       01  RSTD-RECORD REDEFINES STRING-TO-DISPLAY.
+           05  RSTD-CODE             PIC X(08).
+           05  RSTD-DATE-STAMP       PIC X(08).
+           05  RSTD-TEXT             PIC X(84).
+       01  MP-CALLER-INFO.
+           05  MP-CALLER-PROGRAM     PIC X(08) VALUE 'MAINPROG'.
+           05  MP-CALLER-PARAGRAPH   PIC X(30) VALUE 'MAINLINE'.
+       01  MP-CURRENT-DATE           PIC 9(08).
+       01  MP-CURRENT-TIME           PIC 9(08).
+       01  MP-CHGLOG-STATUS          PIC X(02).
+       01  MP-PARMFILE-STATUS        PIC X(02).
+       01  MP-BEFORE-VALUE           PIC X(100).
+       01  MP-SUBSTITUTE-CODE        PIC X(08) VALUE "SIMPSOUL".
+       01  MP-SUBSTITUTE-TEXT        PIC X(84) VALUE "Simp To Soul".
 
        PROCEDURE DIVISION.
-           CALL 'DisplayString' USING STRING-TO-DISPLAY.
-           MOVE "Simp To Soul" TO RSTD-FLD.
-           CALL 'DisplayString' USING STRING-TO-DISPLAY.
+           PERFORM 1000-read-parameters.
+           CALL 'c000002' USING STRING-TO-DISPLAY, MP-CALLER-INFO.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "MainProgram - WARNING: c000002 RETURNED CODE "
+                   RETURN-CODE
+           END-IF.
+
+           MOVE STRING-TO-DISPLAY TO MP-BEFORE-VALUE.
+           ACCEPT MP-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE MP-SUBSTITUTE-CODE TO RSTD-CODE.
+           MOVE MP-CURRENT-DATE TO RSTD-DATE-STAMP.
+           MOVE MP-SUBSTITUTE-TEXT TO RSTD-TEXT.
+           PERFORM 2000-write-change-log.
+
+           CALL 'c000002' USING STRING-TO-DISPLAY, MP-CALLER-INFO.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "MainProgram - WARNING: c000002 RETURNED CODE "
+                   RETURN-CODE
+           END-IF.
            STOP RUN.
+
+       1000-read-parameters.
+      *    The starting greeting and the substitute text can be
+      *    changed for a run through PARMFILE instead of a recompile;
+      *    if the control file is not present the compiled-in
+      *    defaults above still apply.
+           OPEN INPUT PARMFILE-FILE.
+           IF MP-PARMFILE-STATUS = "00"
+               READ PARMFILE-FILE
+               IF MP-PARMFILE-STATUS = "00"
+                   MOVE PARM-DEFAULT-GREETING TO STRING-TO-DISPLAY
+                   MOVE PARM-SUBSTITUTE-CODE TO MP-SUBSTITUTE-CODE
+                   MOVE PARM-SUBSTITUTE-TEXT TO MP-SUBSTITUTE-TEXT
+               END-IF
+               CLOSE PARMFILE-FILE
+           END-IF.
+
+       2000-write-change-log.
+      *    Records what RSTD-FLD held before and after the overwrite
+      *    above, so an overnight change can be traced back later.
+           ACCEPT MP-CURRENT-TIME FROM TIME.
+           MOVE MP-BEFORE-VALUE TO CHG-BEFORE-VALUE.
+           MOVE STRING-TO-DISPLAY TO CHG-AFTER-VALUE.
+           MOVE MP-CURRENT-DATE TO CHG-CHANGE-DATE.
+           MOVE MP-CURRENT-TIME TO CHG-CHANGE-TIME.
+           MOVE MP-CALLER-PROGRAM TO CHG-PROGRAM.
+           OPEN EXTEND CHGLOG-FILE.
+           IF MP-CHGLOG-STATUS = "35"
+               OPEN OUTPUT CHGLOG-FILE
+           END-IF.
+           WRITE CHGLOG-RECORD.
+           IF MP-CHGLOG-STATUS NOT = "00"
+               DISPLAY "MainProgram - WARNING: CHGLOG WRITE FAILED, "
+                   "STATUS " MP-CHGLOG-STATUS
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+           CLOSE CHGLOG-FILE.
