@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. c000005.
+      *
+      * Online counterpart to the c000001/c000002 prompt-and-display
+      * pair, driven from the DL100A map (mapset DL100M1) instead of
+      * the console.  Validates the entered string the same way
+      * c000001 does (50-character limit, REFFILE lookup) and logs
+      * it to TRANLOG the same way c000002 does, but through CICS
+      * file control since ordinary sequential I/O and ACCEPT/
+      * DISPLAY are not available under CICS.
+      *
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DL100M1.
+       COPY CPYVAL.
+       COPY CPYLOG.
+       01  C5-RESP                   PIC S9(08) COMP.
+       01  C5-VALID-SWITCH           PIC X(01) VALUE 'N'.
+           88  C5-VALID                          VALUE 'Y'.
+       01  C5-ENTERED-LENGTH         PIC 9(03) COMP.
+       01  C5-CURRENT-DATE           PIC 9(08).
+       01  C5-CURRENT-TIME           PIC 9(08).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA               PIC X(01).
+
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE AID
+               PF3(9000-END-SESSION)
+               CLEAR(9000-END-SESSION)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(1000-SEND-INITIAL-MAP)
+           END-EXEC.
+      *    No RESP here - MAPFAIL (the first-ever invocation, before
+      *    the operator has entered anything) has to actually
+      *    transfer control to 1000-SEND-INITIAL-MAP via the HANDLE
+      *    CONDITION above; coding RESP on this command would trap
+      *    the condition into C5-RESP instead and fall through to
+      *    validate uninitialized map data.
+           EXEC CICS RECEIVE MAP('DL100A') MAPSET('DL100M1')
+               INTO(DL100AI)
+           END-EXEC.
+           PERFORM 2000-VALIDATE-ENTRY.
+           IF C5-VALID
+               PERFORM 3000-LOG-AND-ECHO
+           END-IF.
+           PERFORM 4000-SEND-RESULT-MAP.
+           EXEC CICS RETURN TRANSID('DL10')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO DL100AO.
+           EXEC CICS SEND MAP('DL100A') MAPSET('DL100M1')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('DL10')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       2000-VALIDATE-ENTRY.
+      *    There is no console-style quit sentinel here - PF3/CLEAR
+      *    (trapped by the HANDLE AID above) is how an operator ends
+      *    the session on a 3270, so every entry that reaches this
+      *    paragraph is a real candidate value to validate and log.
+           MOVE 'N' TO C5-VALID-SWITCH.
+           COMPUTE C5-ENTERED-LENGTH = FUNCTION LENGTH
+               (FUNCTION TRIM (INPFLDI))
+           IF C5-ENTERED-LENGTH > 50
+               MOVE 'ENTRY EXCEEDS THE 50 CHARACTER LIMIT - '
+                   'REJECTED' TO MSGFLDO
+           ELSE
+               PERFORM 2100-CHECK-REFERENCE
+           END-IF.
+
+       2100-CHECK-REFERENCE.
+           MOVE 'N' TO C5-VALID-SWITCH.
+           EXEC CICS READ FILE('REFFILE')
+               INTO(REFFILE-RECORD)
+               RIDFLD(INPFLDI)
+               KEYLENGTH(50)
+               RESP(C5-RESP)
+           END-EXEC.
+           IF C5-RESP = DFHRESP(NORMAL)
+               SET C5-VALID TO TRUE
+               MOVE SPACES TO MSGFLDO
+           ELSE
+               MOVE 'NOT A VALID ENTRY - REJECTED' TO MSGFLDO
+           END-IF.
+
+       3000-LOG-AND-ECHO.
+           MOVE INPFLDI TO ECHOFLDO.
+           MOVE INPFLDI TO TL-STRING-VALUE.
+           EXEC CICS ASKTIME END-EXEC.
+           EXEC CICS FORMATTIME
+               DATE(C5-CURRENT-DATE) DATEFORM('YYYYMMDD')
+               TIME(C5-CURRENT-TIME)
+           END-EXEC.
+           MOVE C5-CURRENT-DATE TO TL-LOG-DATE.
+           MOVE C5-CURRENT-TIME TO TL-LOG-TIME.
+           MOVE 'c000005' TO TL-CALLER-PROGRAM.
+           MOVE '0000-MAINLINE' TO TL-CALLER-PARAGRAPH.
+      *    TRANLOG is defined to CICS as an ESDS (entry-sequenced)
+      *    file - the same VSAM organization COBOL batch addresses
+      *    with ORGANIZATION IS SEQUENTIAL and OPEN EXTEND in
+      *    c000002/c000003 - so this WRITE always appends and takes
+      *    no RIDFLD.
+           EXEC CICS WRITE FILE('TRANLOG')
+               FROM(TRANLOG-RECORD)
+               RESP(C5-RESP)
+           END-EXEC.
+           IF C5-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'WARNING: TRANSACTION ACCEPTED BUT NOT LOGGED - '
+                   'NOTIFY SUPPORT' TO MSGFLDO
+           END-IF.
+
+       4000-SEND-RESULT-MAP.
+           EXEC CICS SEND MAP('DL100A') MAPSET('DL100M1')
+               FROM(DL100AO)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       9000-END-SESSION.
+           EXEC CICS SEND TEXT
+               FROM('DL100 SESSION ENDED')
+               ERASE FREEKB
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
