@@ -8,17 +8,350 @@
       *
       *
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRINFLE-FILE ASSIGN TO "STRINFLE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C3-FILE-STATUS.
+           SELECT CHKPTFL-FILE ASSIGN TO "CHKPTFL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C3-CHKPT-STATUS.
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C3-TRANLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STRINFLE-FILE
+           RECORDING MODE IS F.
+       01  STRINFLE-RECORD           PIC X(100).
+
+       FD  CHKPTFL-FILE
+           RECORDING MODE IS F.
+       01  CHKPTFL-RECORD.
+           05  CK-RECORD-COUNT       PIC 9(07).
+           05  CK-LAST-VALUE         PIC X(100).
+
+       FD  TRANLOG-FILE
+           RECORDING MODE IS F.
+           COPY CPYLOG.
+
        WORKING-STORAGE SECTION.
-       01  STRING-TO-DISPLAY PIC X(100) VALUE 'Hello, COBOL!'.
+       COPY CPYSTR
+           REPLACING ==:STR-FIELD:== BY ==STRING-TO-DISPLAY==,
+                     ==:STR-VALUE:== BY ==VALUE 'Hello, COBOL!'==.
+       01  C3-CALLER-INFO.
+           05  C3-CALLER-PROGRAM     PIC X(08) VALUE 'c000003'.
+           05  C3-CALLER-PARAGRAPH   PIC X(30) VALUE '0010-READ-INFO'.
+       01  C3-FILE-STATUS            PIC X(02).
+       01  C3-CHKPT-STATUS           PIC X(02).
+       01  C3-TRANLOG-STATUS         PIC X(02).
+       01  C3-INPUT-MODE             PIC X(01) VALUE 'C'.
+           88  C3-BATCH-MODE                    VALUE 'B'.
+           88  C3-CONSOLE-MODE                  VALUE 'C'.
+       01  C3-EOF-SWITCH             PIC X(01) VALUE 'N'.
+           88  C3-AT-END                        VALUE 'Y'.
+       01  C3-QUIT-SWITCH            PIC X(01) VALUE 'N'.
+           88  C3-QUIT-REQUESTED                VALUE 'Y'.
+       01  C3-RECORD-COUNT           PIC 9(07) COMP VALUE ZERO.
+       01  C3-CHECKPOINT-INTERVAL    PIC 9(03) COMP VALUE 5.
+       01  C3-SKIP-COUNT             PIC 9(07) COMP VALUE ZERO.
+       01  C3-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+           88  C3-RESTART-REQUESTED             VALUE 'Y'.
+       01  C3-CHECKPOINT-REMAINDER   PIC 9(03) COMP.
+       01  C3-CHECKPOINT-QUOTIENT    PIC 9(07) COMP.
+       01  C3-TABLE-SWITCH           PIC X(01) VALUE 'N'.
+           88  C3-TABLE-MODE                     VALUE 'Y'.
+       01  C3-BATCH-MAX              PIC 9(05) COMP VALUE 500.
+       01  C3-BATCH-LOADED           PIC 9(05) COMP VALUE 0.
+       01  C3-TABLE-IDX              PIC 9(05) COMP VALUE 0.
+       01  C3-BATCH-TABLE.
+           05  C3-BATCH-ENTRY        PIC X(100) OCCURS 500 TIMES.
+       01  C3-REJECT-SWITCH          PIC X(01) VALUE 'N'.
+           88  C3-ENTRY-REJECTED                 VALUE 'Y'.
+       01  C3-DUP-SWITCH             PIC X(01) VALUE 'N'.
+           88  C3-DUPLICATE-FOUND                VALUE 'Y'.
+       01  C3-TRANLOG-EOF-SWITCH     PIC X(01) VALUE 'N'.
+           88  C3-TRANLOG-AT-END                 VALUE 'Y'.
+       01  C3-CHKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  C3-CHKPT-AT-END                   VALUE 'Y'.
+       01  C3-NORMALIZED-ENTRY       PIC X(100).
+       COPY CPYQUIT.
+       01  C3-MODE-PROMPT            PIC X(01) VALUE 'P'.
+       01  C3-MODE-VALIDATE          PIC X(01) VALUE 'V'.
+
+       LINKAGE SECTION.
+       01  C3-JCL-PARM.
+           05  C3-JCL-PARM-LEN        PIC S9(4) COMP.
+           05  C3-JCL-PARM-TEXT       PIC X(20).
 
-       PROCEDURE DIVISION.
-           PERFORM 0010-read-info UNTIL STRING-TO-DISPLAY = "q".
+       PROCEDURE DIVISION USING C3-JCL-PARM.
+           PERFORM 1000-initialize.
+           PERFORM 0010-read-info UNTIL C3-QUIT-REQUESTED OR C3-AT-END.
+      *    PERFORM ... UNTIL is test-before; if a restart's checkpoint
+      *    skip already exhausted the driving file during
+      *    1000-initialize, the loop above runs zero times and
+      *    control would otherwise fall straight into the body of
+      *    0010-read-info below, outside the PERFORM's control -
+      *    terminate the same way 0010-read-info itself does instead.
+           PERFORM 9000-terminate.
+           GOBACK.
        0010-read-info.
-           CALL 'c000001' USING STRING-TO-DISPLAY.
-      *     DISPLAY "Please enter a string (up to 50 characters): "
-      *     WITH NO ADVANCING.
-      *     ACCEPT STRING-TO-DISPLAY.
-            IF (STRING-TO-DISPLAY = "q") THEN
-              GOBACK.
-           CALL 'c000002' USING STRING-TO-DISPLAY.
+           MOVE 'N' TO C3-REJECT-SWITCH.
+           MOVE 'N' TO C3-DUP-SWITCH.
+           IF C3-TABLE-MODE
+               PERFORM 0025-read-from-table
+           ELSE
+               IF C3-BATCH-MODE
+                   PERFORM 0020-read-from-file
+               ELSE
+                   PERFORM 0030-read-from-console
+               END-IF
+           END-IF.
+           IF NOT C3-AT-END AND NOT C3-ENTRY-REJECTED AND
+                   NOT C3-CONSOLE-MODE
+               PERFORM 0035-validate-batch-entry
+           END-IF.
+           IF NOT C3-AT-END AND NOT C3-ENTRY-REJECTED AND
+                   C3-CONSOLE-MODE
+      *        An operator sitting at the console can type a quit
+      *        keyword to end the session early; a batch- or
+      *        table-mode entry is just business data with nobody to
+      *        ask, and runs to STRINFLE AT END/table exhaustion like
+      *        any other driving-file record, even if its value
+      *        happens to spell QUIT, EXIT, or END.
+               PERFORM 0015-check-quit-keyword
+               IF QUIT-KEYWORD-ENTERED
+                   SET C3-QUIT-REQUESTED TO TRUE
+               END-IF
+           END-IF.
+           IF C3-AT-END OR C3-QUIT-REQUESTED
+               PERFORM 9000-terminate
+               GOBACK
+           END-IF.
+           IF NOT C3-ENTRY-REJECTED
+               PERFORM 0040-check-duplicate
+           END-IF.
+           IF C3-ENTRY-REJECTED OR C3-DUPLICATE-FOUND
+      *        c000001 already displayed a rejection reason, or the
+      *        duplicate warning below has already been shown; this
+      *        pass is not counted or forwarded, and the loop simply
+      *        moves on to the next entry.
+               CONTINUE
+           ELSE
+               ADD 1 TO C3-RECORD-COUNT
+               CALL 'c000002' USING STRING-TO-DISPLAY, C3-CALLER-INFO
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "c000003 - WARNING: c000002 RETURNED CODE "
+                       RETURN-CODE
+               END-IF
+               DIVIDE C3-RECORD-COUNT BY C3-CHECKPOINT-INTERVAL
+                   GIVING C3-CHECKPOINT-QUOTIENT
+                   REMAINDER C3-CHECKPOINT-REMAINDER
+               IF C3-CHECKPOINT-REMAINDER = 0
+                   PERFORM 5000-write-checkpoint
+               END-IF
+           END-IF.
+
+       1000-initialize.
+      *    A driving file lets a night's worth of transactions be
+      *    queued up and run unattended; when it is not present the
+      *    loop falls back to prompting the console the way it
+      *    always has.
+           OPEN INPUT STRINFLE-FILE.
+           IF C3-FILE-STATUS = "00"
+               SET C3-BATCH-MODE TO TRUE
+           ELSE
+               SET C3-CONSOLE-MODE TO TRUE
+           END-IF.
+      *    C3-JCL-PARM-LEN is the number of real text bytes the
+      *    caller supplied; a normal run's PARM=' ' passes a length
+      *    of 1, so every substring test below has to check the
+      *    length first instead of reading past what was actually
+      *    passed on the USING list.
+           IF C3-JCL-PARM-LEN >= 7
+                   AND C3-JCL-PARM-TEXT (1:7) = "RESTART"
+               SET C3-RESTART-REQUESTED TO TRUE
+               PERFORM 1100-recover-checkpoint
+           END-IF.
+           PERFORM 1050-check-table-mode.
+           IF C3-TABLE-MODE
+               PERFORM 1300-load-batch-table
+           END-IF.
+
+       1050-check-table-mode.
+      *    A related account/ticket's worth of entries can be loaded
+      *    as a unit and processed together rather than one at a
+      *    time; TABLE may appear as the whole PARM or after the
+      *    RESTART keyword, e.g. PARM='TABLE' or PARM='RESTART TABLE'.
+           IF C3-BATCH-MODE
+               IF (C3-JCL-PARM-LEN >= 5
+                       AND C3-JCL-PARM-TEXT (1:5) = "TABLE")
+                   OR (C3-JCL-PARM-LEN >= 13
+                       AND C3-JCL-PARM-TEXT (9:5) = "TABLE")
+                   SET C3-TABLE-MODE TO TRUE
+               END-IF
+           END-IF.
+
+       1300-load-batch-table.
+           PERFORM 1310-load-one-entry
+               UNTIL C3-AT-END OR C3-BATCH-LOADED >= C3-BATCH-MAX.
+           IF C3-AT-END
+               DISPLAY "c000003 - TABLE MODE: " C3-BATCH-LOADED
+                   " ENTRIES LOADED FROM STRINFLE"
+           ELSE
+               DISPLAY "c000003 - TABLE MODE: TABLE FULL AT "
+                   C3-BATCH-LOADED " ENTRIES, REMAINING RECORDS "
+                   "ON STRINFLE WERE NOT LOADED"
+           END-IF.
+      *    C3-AT-END only reflects the load pass above; the table
+      *    walk that follows tracks its own end via C3-TABLE-IDX.
+           MOVE 'N' TO C3-EOF-SWITCH.
+
+       1310-load-one-entry.
+           READ STRINFLE-FILE INTO STRINFLE-RECORD
+               AT END
+                   SET C3-AT-END TO TRUE
+               NOT AT END
+                   ADD 1 TO C3-BATCH-LOADED
+                   MOVE STRINFLE-RECORD
+                       TO C3-BATCH-ENTRY (C3-BATCH-LOADED)
+           END-READ.
+
+       0025-read-from-table.
+           ADD 1 TO C3-TABLE-IDX.
+           IF C3-TABLE-IDX > C3-BATCH-LOADED
+               SET C3-AT-END TO TRUE
+           ELSE
+               MOVE C3-BATCH-ENTRY (C3-TABLE-IDX) TO STRING-TO-DISPLAY
+           END-IF.
+
+       1100-recover-checkpoint.
+      *    Resume where the last run left off instead of reprocessing
+      *    the whole driving file from record one after an abend.
+      *    CHKPTFL is written append-only (5000-write-checkpoint), the
+      *    same way TRANLOG and CHGLOG are, so recovery has to read
+      *    every record through to end-of-file to find the most
+      *    recent one instead of trusting the first record read.
+           MOVE 'N' TO C3-CHKPT-EOF-SWITCH.
+           OPEN INPUT CHKPTFL-FILE.
+           IF C3-CHKPT-STATUS = "00"
+               PERFORM 1110-read-checkpoint-record
+                   UNTIL C3-CHKPT-AT-END
+               CLOSE CHKPTFL-FILE
+           END-IF.
+           IF C3-BATCH-MODE AND C3-SKIP-COUNT > 0
+               PERFORM 1200-skip-record C3-SKIP-COUNT TIMES
+           END-IF.
+
+       1110-read-checkpoint-record.
+           READ CHKPTFL-FILE
+               AT END
+                   SET C3-CHKPT-AT-END TO TRUE
+               NOT AT END
+                   MOVE CK-RECORD-COUNT TO C3-RECORD-COUNT
+                   MOVE CK-RECORD-COUNT TO C3-SKIP-COUNT
+           END-READ.
+
+       1200-skip-record.
+           READ STRINFLE-FILE INTO STRINFLE-RECORD
+               AT END
+                   SET C3-AT-END TO TRUE
+           END-READ.
+
+       0020-read-from-file.
+      *    End-of-job is driven by a real AT END condition here, not
+      *    by stuffing the quit literal into the data.
+           READ STRINFLE-FILE INTO STRING-TO-DISPLAY
+               AT END
+                   SET C3-AT-END TO TRUE
+           END-READ.
+
+       0015-check-quit-keyword.
+      *    Trim and upper-case before testing so "Q", " q", "quit",
+      *    "Exit", etc. all end the run, not only an exact lowercase
+      *    "q" - the same recognized set c000001 checks on the way
+      *    in.
+           MOVE STRING-TO-DISPLAY TO C3-NORMALIZED-ENTRY.
+           INSPECT C3-NORMALIZED-ENTRY CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE FUNCTION TRIM (C3-NORMALIZED-ENTRY) TO QUIT-CHECK-FIELD.
+
+       0040-check-duplicate.
+      *    Catches the same value being entered twice in a row (or
+      *    twice in a night's run) by scanning what c000002 has
+      *    already logged to TRANLOG before this entry is accepted.
+           MOVE 'N' TO C3-DUP-SWITCH.
+           MOVE 'N' TO C3-TRANLOG-EOF-SWITCH.
+           OPEN INPUT TRANLOG-FILE.
+           IF C3-TRANLOG-STATUS = "00"
+               PERFORM 0045-scan-tranlog
+                   UNTIL C3-DUPLICATE-FOUND OR C3-TRANLOG-AT-END
+               CLOSE TRANLOG-FILE
+               IF C3-DUPLICATE-FOUND
+                   DISPLAY "c000003 - WARNING: '" STRING-TO-DISPLAY
+                       "' HAS ALREADY BEEN PROCESSED - DUPLICATE "
+                       "ENTRY SKIPPED"
+               END-IF
+           END-IF.
+
+       0045-scan-tranlog.
+           READ TRANLOG-FILE
+               AT END
+                   SET C3-TRANLOG-AT-END TO TRUE
+               NOT AT END
+                   IF TL-STRING-VALUE = STRING-TO-DISPLAY
+                       SET C3-DUPLICATE-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+       0030-read-from-console.
+      *    c000001 owns the prompt, the ACCEPT, and the validation of
+      *    what comes back; a non-zero return means the entry was
+      *    rejected and STRING-TO-DISPLAY should not be acted on.
+           CALL 'c000001' USING STRING-TO-DISPLAY, C3-MODE-PROMPT.
+           IF RETURN-CODE NOT = 0
+               SET C3-ENTRY-REJECTED TO TRUE
+           END-IF.
+
+       0035-validate-batch-entry.
+      *    Batch- and table-mode entries bypass the console prompt
+      *    but not the length/reference-file checks c000001 applies
+      *    to console entries; c000001 is called in validate-only
+      *    mode so a bad value sitting in STRINFLE gets flagged and
+      *    skipped instead of passing straight through unchecked.
+           CALL 'c000001' USING STRING-TO-DISPLAY, C3-MODE-VALIDATE.
+           IF RETURN-CODE NOT = 0
+               SET C3-ENTRY-REJECTED TO TRUE
+           END-IF.
+
+       5000-write-checkpoint.
+      *    CHKPTFL is DISP=MOD in the JCL, same as TRANLOG/CHGLOG, so
+      *    it is opened the same way those are: OPEN EXTEND to append
+      *    behind whatever is already there, falling back to OPEN
+      *    OUTPUT the first time the dataset doesn't exist yet.
+      *    1100-recover-checkpoint reads back to end-of-file to find
+      *    this, the most recently written, record.
+           MOVE C3-RECORD-COUNT TO CK-RECORD-COUNT.
+           MOVE STRING-TO-DISPLAY TO CK-LAST-VALUE.
+           OPEN EXTEND CHKPTFL-FILE.
+           IF C3-CHKPT-STATUS = "35"
+               OPEN OUTPUT CHKPTFL-FILE
+           END-IF.
+           WRITE CHKPTFL-RECORD.
+           IF C3-CHKPT-STATUS NOT = "00"
+               DISPLAY "c000003 - WARNING: CHECKPOINT WRITE FAILED, "
+                   "STATUS " C3-CHKPT-STATUS "; RESTART CAPABILITY "
+                   "MAY BE COMPROMISED FOR THIS RUN"
+           END-IF.
+           CLOSE CHKPTFL-FILE.
+
+       9000-terminate.
+           IF C3-BATCH-MODE
+               CLOSE STRINFLE-FILE
+           END-IF.
+           PERFORM 5000-write-checkpoint.
+           DISPLAY "c000003 - STRINGS PROCESSED THIS RUN: "
+               C3-RECORD-COUNT.
