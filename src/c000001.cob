@@ -1,12 +1,122 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. c000001.
+      *
+      * Prompts for and accepts a string, then checks it against the
+      * REFFILE reference file of valid codes (and the stated
+      * 50-character limit) before handing it back to the caller.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REFFILE-FILE ASSIGN TO "REFFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REF-CODE
+               FILE STATUS IS C1-REFFILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  REFFILE-FILE
+           RECORDING MODE IS F.
+           COPY CPYVAL.
+
+       WORKING-STORAGE SECTION.
+       01  C1-REFFILE-STATUS         PIC X(02).
+       01  C1-VALID-SWITCH           PIC X(01) VALUE 'N'.
+           88  C1-VALID                          VALUE 'Y'.
+       01  C1-ENTERED-LENGTH         PIC 9(03) COMP.
+       01  C1-NORMALIZED-ENTRY       PIC X(100).
+       01  C1-TRIMMED-ENTRY          PIC X(50).
+       COPY CPYQUIT.
+
        LINKAGE SECTION.
-       01  WS-STRING     PIC X(100).
+       COPY CPYSTR
+           REPLACING ==:STR-FIELD:== BY ==WS-STRING==,
+                     ==:STR-VALUE:== BY == ==.
+       01  C1-MODE                   PIC X(01).
+           88  C1-PROMPT-MODE                    VALUE 'P'.
+           88  C1-VALIDATE-MODE                  VALUE 'V'.
+
+       PROCEDURE DIVISION USING WS-STRING, C1-MODE.
+      *    Console entries are prompted for here; batch- and
+      *    table-mode entries already have a value by the time
+      *    c000003 calls in, and pass C1-VALIDATE-MODE to run the
+      *    same checks below without repainting a prompt or issuing
+      *    a second ACCEPT over the value already read from
+      *    STRINFLE.
+           IF C1-PROMPT-MODE
+               PERFORM 1000-prompt-and-accept
+      *        Only an operator being prompted at the console can
+      *        type a quit keyword; a value already sitting in
+      *        STRINFLE and passed in for validate-only checking is
+      *        business data with nobody to ask, even if it happens
+      *        to spell QUIT, EXIT, or END.
+               PERFORM 1500-check-quit-keyword
+           END-IF.
+           IF C1-PROMPT-MODE AND QUIT-KEYWORD-ENTERED
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               PERFORM 2000-validate-entry
+               IF C1-VALID
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
 
-       PROCEDURE DIVISION USING WS-STRING.
+       1000-prompt-and-accept.
            DISPLAY "Please enter a string (up to 50 characters): "
             WITH NO ADVANCING.
+           ACCEPT WS-STRING.
 
-           GOBACK.
+       1500-check-quit-keyword.
+      *    Trim and upper-case before testing so "Q", " q", "quit",
+      *    "Exit", etc. are all recognized, not only an exact
+      *    lowercase "q".
+           MOVE WS-STRING TO C1-NORMALIZED-ENTRY.
+           INSPECT C1-NORMALIZED-ENTRY CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE FUNCTION TRIM (C1-NORMALIZED-ENTRY) TO QUIT-CHECK-FIELD.
+
+       2000-validate-entry.
+      *    Trim once and use the trimmed value for both the length
+      *    check and the reference lookup below, so incidental
+      *    leading/trailing whitespace doesn't pass the length check
+      *    only to then fail an untrimmed comparison against
+      *    REF-CODE.
+           MOVE FUNCTION TRIM (WS-STRING) TO C1-TRIMMED-ENTRY.
+           COMPUTE C1-ENTERED-LENGTH = FUNCTION LENGTH
+               (FUNCTION TRIM (WS-STRING)).
+           IF C1-ENTERED-LENGTH > 50
+               DISPLAY "c000001 - ERROR: ENTRY OF " C1-ENTERED-LENGTH
+                   " CHARACTERS EXCEEDS THE 50 CHARACTER LIMIT - "
+                   "REJECTED"
+               MOVE 'N' TO C1-VALID-SWITCH
+           ELSE
+               PERFORM 2100-check-reference
+           END-IF.
+
+       2100-check-reference.
+      *    REFFILE is a VSAM KSDS keyed on REF-CODE (jcl/DL100V.jcl
+      *    DEFINEs the cluster) so this is a direct keyed read rather
+      *    than a scan - the same keyed lookup c000005 performs under
+      *    CICS file control against the identical cluster.
+           MOVE 'N' TO C1-VALID-SWITCH.
+           OPEN INPUT REFFILE-FILE.
+           IF C1-REFFILE-STATUS = "00"
+               MOVE C1-TRIMMED-ENTRY TO REF-CODE
+               READ REFFILE-FILE
+                   INVALID KEY
+                       DISPLAY "c000001 - ERROR: '" C1-TRIMMED-ENTRY
+                           "' IS NOT A VALID ENTRY - REJECTED"
+                   NOT INVALID KEY
+                       SET C1-VALID TO TRUE
+               END-READ
+               CLOSE REFFILE-FILE
+           ELSE
+               DISPLAY "c000001 - WARNING: REFFILE NOT AVAILABLE, "
+                   "ENTRY NOT VALIDATED"
+               SET C1-VALID TO TRUE
+           END-IF.
