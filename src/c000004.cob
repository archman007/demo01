@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. c000004.
+      *
+      * Reads the TRANLOG transaction log written by c000002 and
+      * produces an end-of-day summary report (RPTFILE): total
+      * strings processed, first and last entry timestamps, and a
+      * count of distinct values seen.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C4-TRANLOG-STATUS.
+           SELECT RPTFILE-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C4-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE
+           RECORDING MODE IS F.
+           COPY CPYLOG.
+
+       FD  RPTFILE-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  C4-TRANLOG-STATUS         PIC X(02).
+       01  C4-RPT-STATUS             PIC X(02).
+       01  C4-TRANLOG-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+           88  C4-TRANLOG-OPENED                 VALUE 'Y'.
+       01  C4-RPT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+           88  C4-RPT-OPENED                     VALUE 'Y'.
+       01  C4-EOF-SWITCH             PIC X(01) VALUE 'N'.
+           88  C4-AT-END                        VALUE 'Y'.
+       01  C4-FIRST-SWITCH           PIC X(01) VALUE 'N'.
+           88  C4-FIRST-SEEN                    VALUE 'Y'.
+       01  C4-FOUND-SWITCH           PIC X(01).
+           88  C4-FOUND                         VALUE 'Y'.
+       01  C4-TOTAL-COUNT            PIC 9(07) COMP VALUE 0.
+       01  C4-DISTINCT-COUNT         PIC 9(05) COMP VALUE 0.
+       01  C4-DISTINCT-MAX           PIC 9(05) COMP VALUE 500.
+       01  C4-DISTINCT-IDX           PIC 9(05) COMP VALUE 0.
+       01  C4-FIRST-DATE             PIC X(08).
+       01  C4-FIRST-TIME             PIC X(08).
+       01  C4-LAST-DATE              PIC X(08).
+       01  C4-LAST-TIME              PIC X(08).
+       01  C4-EDIT-COUNT             PIC ZZZ,ZZ9.
+       01  C4-DISTINCT-TABLE.
+           05  C4-DISTINCT-ENTRY     PIC X(100) OCCURS 500 TIMES.
+
+       01  RPT-SUMMARY-LINE.
+           05  RPT-LABEL             PIC X(34).
+           05  RPT-VALUE             PIC X(30).
+           05  FILLER                PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-initialize.
+           PERFORM 2000-read-log UNTIL C4-AT-END.
+           IF C4-RPT-OPENED
+               PERFORM 3000-produce-report
+           END-IF.
+           PERFORM 9000-terminate.
+           GOBACK.
+
+       1000-initialize.
+      *    Day one of a new install may have no TRANLOG activity yet
+      *    at all; report that rather than reading a file that was
+      *    never successfully opened.
+           OPEN INPUT TRANLOG-FILE.
+           IF C4-TRANLOG-STATUS = "00"
+               SET C4-TRANLOG-OPENED TO TRUE
+           ELSE
+               DISPLAY "c000004 - WARNING: TRANLOG NOT AVAILABLE, "
+                   "REPORT WILL SHOW ZERO ACTIVITY"
+               SET C4-AT-END TO TRUE
+           END-IF.
+           OPEN OUTPUT RPTFILE-FILE.
+           IF C4-RPT-STATUS = "00"
+               SET C4-RPT-OPENED TO TRUE
+           ELSE
+               DISPLAY "c000004 - ERROR: UNABLE TO OPEN RPTFILE, "
+                   "STATUS " C4-RPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               SET C4-AT-END TO TRUE
+           END-IF.
+
+       2000-read-log.
+           READ TRANLOG-FILE
+               AT END
+                   SET C4-AT-END TO TRUE
+               NOT AT END
+                   PERFORM 2100-tally-record
+           END-READ.
+
+       2100-tally-record.
+           ADD 1 TO C4-TOTAL-COUNT.
+           IF NOT C4-FIRST-SEEN
+               MOVE TL-LOG-DATE TO C4-FIRST-DATE
+               MOVE TL-LOG-TIME TO C4-FIRST-TIME
+               SET C4-FIRST-SEEN TO TRUE
+           END-IF.
+           MOVE TL-LOG-DATE TO C4-LAST-DATE.
+           MOVE TL-LOG-TIME TO C4-LAST-TIME.
+           PERFORM 2200-check-distinct.
+
+       2200-check-distinct.
+           MOVE 'N' TO C4-FOUND-SWITCH.
+           IF C4-DISTINCT-COUNT > 0
+               PERFORM 2210-search-entry
+                   VARYING C4-DISTINCT-IDX FROM 1 BY 1
+                   UNTIL C4-DISTINCT-IDX > C4-DISTINCT-COUNT
+                       OR C4-FOUND
+           END-IF.
+           IF NOT C4-FOUND AND C4-DISTINCT-COUNT < C4-DISTINCT-MAX
+               ADD 1 TO C4-DISTINCT-COUNT
+               MOVE TL-STRING-VALUE
+                   TO C4-DISTINCT-ENTRY (C4-DISTINCT-COUNT)
+           END-IF.
+
+       2210-search-entry.
+           IF C4-DISTINCT-ENTRY (C4-DISTINCT-IDX) = TL-STRING-VALUE
+               SET C4-FOUND TO TRUE
+           END-IF.
+
+       3000-produce-report.
+           MOVE "DAILY TRANSACTION LOG SUMMARY" TO RPT-LABEL.
+           MOVE SPACES TO RPT-VALUE.
+           WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+
+           MOVE C4-TOTAL-COUNT TO C4-EDIT-COUNT.
+           MOVE "TOTAL STRINGS PROCESSED" TO RPT-LABEL.
+           MOVE C4-EDIT-COUNT TO RPT-VALUE.
+           WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+
+           MOVE "FIRST ENTRY DATE/TIME" TO RPT-LABEL.
+           STRING C4-FIRST-DATE DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  C4-FIRST-TIME DELIMITED BY SIZE
+                  INTO RPT-VALUE.
+           WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+
+           MOVE "LAST ENTRY DATE/TIME" TO RPT-LABEL.
+           STRING C4-LAST-DATE DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  C4-LAST-TIME DELIMITED BY SIZE
+                  INTO RPT-VALUE.
+           WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+
+           MOVE C4-DISTINCT-COUNT TO C4-EDIT-COUNT.
+           MOVE "DISTINCT VALUES SEEN" TO RPT-LABEL.
+           MOVE C4-EDIT-COUNT TO RPT-VALUE.
+           WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+
+       9000-terminate.
+           IF C4-TRANLOG-OPENED
+               CLOSE TRANLOG-FILE
+           END-IF.
+           IF C4-RPT-OPENED
+               CLOSE RPTFILE-FILE
+           END-IF.
