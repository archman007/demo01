@@ -1,11 +1,61 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. c000002.
-                     
+      *
+      * Displays the string it is handed and records it on the
+      * transaction log (TRANLOG) so there is a durable record of
+      * every value this routine has echoed, not just what scrolled
+      * off the console.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS C2-TRANLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE
+           RECORDING MODE IS F.
+           COPY CPYLOG.
+
+       WORKING-STORAGE SECTION.
+       01  C2-TRANLOG-STATUS         PIC X(02).
+       01  C2-CURRENT-DATE           PIC 9(08).
+       01  C2-CURRENT-TIME           PIC 9(08).
+
        LINKAGE SECTION.
-       01  WS-STRING     PIC X(100).
-                     
-       PROCEDURE DIVISION USING WS-STRING.
-           DISPLAY WS-STRING
-            GOBACK.  
-                     
\ No newline at end of file
+       COPY CPYSTR
+           REPLACING ==:STR-FIELD:== BY ==WS-STRING==,
+                     ==:STR-VALUE:== BY == ==.
+       01  WS-CALLER-INFO.
+           05  WS-CALLER-PROGRAM     PIC X(08).
+           05  WS-CALLER-PARAGRAPH   PIC X(30).
+
+       PROCEDURE DIVISION USING WS-STRING, WS-CALLER-INFO.
+       0000-MAINLINE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 1000-DISPLAY-STRING.
+           PERFORM 2000-WRITE-LOG.
+           GOBACK.
+
+       1000-DISPLAY-STRING.
+           DISPLAY WS-STRING.
+
+       2000-WRITE-LOG.
+           ACCEPT C2-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT C2-CURRENT-TIME FROM TIME.
+           MOVE WS-STRING TO TL-STRING-VALUE.
+           MOVE C2-CURRENT-DATE TO TL-LOG-DATE.
+           MOVE C2-CURRENT-TIME TO TL-LOG-TIME.
+           MOVE WS-CALLER-PROGRAM TO TL-CALLER-PROGRAM.
+           MOVE WS-CALLER-PARAGRAPH TO TL-CALLER-PARAGRAPH.
+           OPEN EXTEND TRANLOG-FILE.
+           IF C2-TRANLOG-STATUS = "35"
+               OPEN OUTPUT TRANLOG-FILE
+           END-IF.
+           WRITE TRANLOG-RECORD.
+           IF C2-TRANLOG-STATUS NOT = "00"
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+           CLOSE TRANLOG-FILE.
