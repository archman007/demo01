@@ -0,0 +1,20 @@
+//DL100R   JOB (ACCTNO),'DAILY TRANLOG SUMMARY',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* DL100R - END OF DAY SUMMARY OF DL100.PROD.TRANLOG.
+//*          RUN AFTER DL100B HAS COMPLETED FOR THE DAY.
+//*********************************************************
+//STEP010  EXEC PGM=C000004
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//*        TRANLOG IS THE VSAM ESDS CLUSTER DEFINED BY DL100V -
+//*        SHARED WITH THE DL10 CICS TRANSACTION.
+//TRANLOG  DD DSN=DL100.PROD.TRANLOG,DISP=SHR
+//RPTFILE  DD DSN=DL100.PROD.RPTFILE,
+//             DISP=(,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
