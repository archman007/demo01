@@ -0,0 +1,33 @@
+//DL100B   JOB (ACCTNO),'C000003 BATCH RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* DL100B - RUN C000003 UNATTENDED AGAINST THE STRINFLE
+//*          DRIVING FILE FOR THE OVERNIGHT BATCH WINDOW.
+//*
+//*          NORMAL RUN:  LEAVE PARM BLANK.
+//*          RESTART RUN: AFTER AN ABEND, RESUBMIT WITH
+//*                       PARM='RESTART' SO STEP010 PICKS
+//*                       UP FROM THE LAST CHECKPOINT ON
+//*                       CHKPTFL INSTEAD OF STARTING OVER.
+//*********************************************************
+//STEP010  EXEC PGM=C000003,PARM=' '
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//STRINFLE DD DSN=DL100.PROD.STRINFLE,DISP=SHR
+//REFFILE  DD DSN=DL100.PROD.REFFILE,DISP=SHR
+//*        TRANLOG IS THE VSAM ESDS CLUSTER DEFINED BY DL100V -
+//*        SHARED WITH THE DL10 CICS TRANSACTION, SO NO DCB/SPACE
+//*        PARMS ARE CODED HERE.
+//TRANLOG  DD DSN=DL100.PROD.TRANLOG,DISP=SHR
+//CHKPTFL  DD DSN=DL100.PROD.CHKPTFL,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* RESTART FORM (SUBMIT IN PLACE OF STEP010 ABOVE AFTER
+//* AN ABEND, KEEPING THE SAME DD STATEMENTS):
+//*STEP010  EXEC PGM=C000003,PARM='RESTART'
