@@ -0,0 +1,52 @@
+//DL100V   JOB (ACCTNO),'DEFINE DL100 VSAM CLUSTERS',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* DL100V - ONE-TIME SETUP: DEFINE THE VSAM CLUSTERS SHARED
+//*          BETWEEN BATCH AND THE DL10 CICS TRANSACTION.
+//*          RUN ONCE BEFORE THE FIRST DL100B, DL100M,
+//*          DL100R, OR DL10 EXECUTION.
+//*
+//*          STEP010 - TRANLOG, AN ESDS.  WRITTEN TO BY BOTH
+//*          BATCH (C000002, VIA C000003/MAINPROG,
+//*          ORGANIZATION SEQUENTIAL, OPEN EXTEND) AND ONLINE
+//*          (C000005 UNDER CICS, EXEC CICS WRITE FILE) - ESDS
+//*          SUPPORTS BOTH ACCESS METHODS AGAINST THE SAME
+//*          CLUSTER, SINCE COBOL ADDRESSES AN ESDS WITH
+//*          ORGANIZATION IS SEQUENTIAL THE SAME AS A
+//*          PHYSICAL-SEQUENTIAL DATASET.  THE CORRESPONDING
+//*          CICS FCT ENTRY FOR TRANLOG MUST ALSO BE DEFINED
+//*          AS AN ESDS FILE.
+//*
+//*          STEP020 - REFFILE, A KSDS KEYED ON THE 50-BYTE
+//*          REFERENCE CODE.  READ BY BOTH BATCH (C000001,
+//*          ORGANIZATION INDEXED, RECORD KEY IS REF-CODE) AND
+//*          ONLINE (C000005 UNDER CICS, EXEC CICS READ FILE
+//*          RIDFLD/KEYLENGTH) AGAINST THE SAME CLUSTER.  THE
+//*          CORRESPONDING CICS FCT ENTRY FOR REFFILE MUST
+//*          ALSO BE DEFINED AS A KSDS FILE.
+//*********************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(DL100.PROD.TRANLOG)     -
+         NONINDEXED                            -
+         RECORDSIZE(154 154)                   -
+         RECORDFORMAT(FIXED)                   -
+         VOLUMES(VOL001)                       -
+         TRACKS(10 5)                          -
+         SHAREOPTIONS(2 3))
+/*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(DL100.PROD.REFFILE)     -
+         INDEXED                               -
+         RECORDSIZE(50 50)                     -
+         RECORDFORMAT(FIXED)                   -
+         KEYS(50 0)                            -
+         VOLUMES(VOL001)                       -
+         TRACKS(5 5)                           -
+         SHAREOPTIONS(2 3))
+/*
