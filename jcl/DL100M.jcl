@@ -0,0 +1,24 @@
+//DL100M   JOB (ACCTNO),'MAINPROG RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* DL100M - RUN MAINPROG IN THE OVERNIGHT BATCH WINDOW
+//*          MAINPROG SETS THE DEFAULT GREETING, MOVES THE
+//*          SUBSTITUTE TEXT OVER IT, AND DISPLAYS BOTH
+//*          THROUGH C000002.
+//*********************************************************
+//STEP010  EXEC PGM=MAINPROG
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=DL100.PROD.PARMFILE,DISP=SHR
+//CHGLOG   DD DSN=DL100.PROD.CHGLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=224,BLKSIZE=0),
+//             SPACE=(TRK,(5,5))
+//*        TRANLOG IS THE VSAM ESDS CLUSTER DEFINED BY DL100V -
+//*        SHARED WITH THE DL10 CICS TRANSACTION, SO NO DCB/SPACE
+//*        PARMS ARE CODED HERE.
+//TRANLOG  DD DSN=DL100.PROD.TRANLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
